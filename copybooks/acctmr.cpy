@@ -0,0 +1,14 @@
+      *  Copybook.....: ACCTMR
+      *  Description..: Record layout for the ACCTMSTR client master
+      *  file, keyed by account-number. Holds the stored projection
+      *  inputs for a client so CALC2000 can look them up and
+      *  update last-run-date by key instead of re-keying the same
+      *  fields from CALCIN every time.
+       01  acctmstr-record.
+           05  am-account-number           pic x(10).
+           05  am-owner-name               pic x(30).
+           05  am-investment-amount        pic 9(9).
+           05  am-number-of-years          pic 99.
+           05  am-yearly-interest-rate     pic 99v9.
+           05  am-last-run-date            pic x(08).
+           05  filler                      pic x(18).
