@@ -0,0 +1,14 @@
+      *  Copybook.....: CALCINR
+      *  Description..: Record layout for the CALCIN scenario
+      *  transaction file read by CALC2000. One record drives one
+      *  pass through 000-calculate-future-values.
+       01  calcin-record.
+           05  ci-account-number           pic x(10).
+           05  ci-investment-amount        pic 9(7).
+           05  ci-number-of-years          pic 99.
+           05  ci-yearly-interest-rate     pic 99v9.
+           05  ci-repeat-count             pic 99.
+           05  ci-doubling-factor          pic 9v9.
+           05  ci-compounding-frequency    pic x(01).
+           05  ci-inflation-rate           pic 99v9.
+           05  filler                      pic x(50).
