@@ -7,88 +7,980 @@
       *  https://github.com/Clay-Rasmussen/COBOLCALC2000
       *  Description: This program calculates future values for an
       *  investment and doubles the investment amount twice.
+      *
+      *  Modifications:
+      *  02.03.2026  CR  Reads scenarios from the CALCIN transaction
+      *                  file, a record at a time, instead of using
+      *                  hardcoded input-values. Each record drives one
+      *                  pass through 060-calculate-future-value-set.
+      *  02.05.2026  CR  Output now prints to the CALCRPT report file
+      *                  with a run-date/page-numbered report header
+      *                  and column headings instead of going only to
+      *                  the console.
+      *  02.06.2026  CR  Repeat-count and doubling-factor are now read
+      *                  from the CALCIN record instead of 060 always
+      *                  running the doubling pass exactly 3 times with
+      *                  a hardcoded factor of 2. Widened the amount
+      *                  fields to hold the larger values a long run of
+      *                  doubling passes can produce.
+      *  02.07.2026  CR  Added 050-edit-input-values to catch
+      *                  out-of-range investment-amount, number-of-
+      *                  years, and yearly-interest-rate before they
+      *                  reach the calculation paragraphs. Rejected
+      *                  records are written to the CALCERR report
+      *                  instead of being calculated.
+      *  02.08.2026  CR  Compounding-frequency (annual/quarterly/
+      *                  monthly) now drives the periods and per-
+      *                  period rate used by 120-calculate-next-fv
+      *                  instead of always compounding annually.
+      *  02.09.2026  CR  Added an end-of-run control-total trailer to
+      *                  CALCRPT (records processed, records rejected,
+      *                  and the sum of future-value amounts) so
+      *                  operations can reconcile the batch.
+      *  02.10.2026  CR  Added checkpoint/restart support. Every
+      *                  checkpoint-interval records the last record
+      *                  key processed is saved to CALCCHK; a prior
+      *                  run that did not finish is detected on the
+      *                  next run and calcin-file is fast-forwarded
+      *                  to that key instead of reprocessing the
+      *                  whole batch.
+      *  02.11.2026  CR  Added an optional inflation-rate input and a
+      *                  real-future-value figure, deflating the
+      *                  nominal future value over number-of-years, so
+      *                  the report can show clients what their money
+      *                  is actually worth.
+      *  02.12.2026  CR  Added the ACCTMSTR client master file, keyed
+      *                  by account-number. A CALCIN record that
+      *                  carries an account number now has its
+      *                  investment-amount/number-of-years/yearly-
+      *                  interest-rate looked up from ACCTMSTR instead
+      *                  of from CALCIN, and ACCTMSTR's last-run-date
+      *                  is updated after the scenario runs.
+      *  02.13.2026  CR  Added a CALCOUT.CSV extract. Every detail
+      *                  line 140-DISPLAY-VALUES writes to CALCRPT is
+      *                  now also written as a comma-delimited record
+      *                  to CALCOUT so the analyst team can load a
+      *                  batch's results straight into a spreadsheet.
+      *  02.14.2026  CR  Review fixes: CALCOUT now uses its own non-
+      *                  comma-edited fields instead of the report's
+      *                  comma-edited ones. Widened investment-amount/
+      *                  future-value/real-future-value and the
+      *                  inflation deflator to cover the documented
+      *                  doubling and inflation ranges, and added ON
+      *                  SIZE ERROR guards so an overflow stops or
+      *                  flags the record instead of silently wrapping
+      *                  or truncating. The batch-total future-value
+      *                  sum now adds only the final doubling pass per
+      *                  record, not every pass. Added file-status
+      *                  checks after the CALCIN/CALCRPT/CALCERR/
+      *                  CALCOUT opens and writes, matching the check
+      *                  already done for CALCCHK/ACCTMSTR.
+      *  02.15.2026  CR  Review fixes: a restart now opens CALCRPT/
+      *                  CALCERR/CALCOUT EXTEND instead of OUTPUT so
+      *                  the prior aborted run's output is kept, and
+      *                  the batch counters are restored from CALCCHK
+      *                  on restart instead of just the last key.
+      *                  Added an ON SIZE ERROR guard to the per-
+      *                  period compounding step and widened the
+      *                  batch future-value total with a matching
+      *                  guard. The doubling sequence no longer
+      *                  doubles again after its last requested pass.
+      *                  Rejected records now log the values actually
+      *                  evaluated (post-ACCTMSTR-lookup) instead of
+      *                  the raw CALCIN input. CALCCHK/ACCTMSTR opens
+      *                  now abend on any failure status, not just a
+      *                  missing file.
+      *  02.16.2026  CR  Review fixes: the overflow-warning messages
+      *                  built in 069/071/125 were longer than
+      *                  calcerr-line and were being silently
+      *                  truncated - each now splits across two
+      *                  written lines like 055 already does. Added
+      *                  file-status checks after the CALCCHK
+      *                  checkpoint REWRITEs, the ACCTMSTR last-run-
+      *                  date REWRITE, and the initial CALCERR
+      *                  heading writes, matching the checks already
+      *                  done for every other write in the program.
 
        environment division.
 
        input-output section.
 
+       file-control.
+           select calcin-file assign to "CALCIN"
+               organization is line sequential
+               file status is calcin-file-status.
+
+           select calcrpt-file assign to "CALCRPT"
+               organization is line sequential
+               file status is calcrpt-file-status.
+
+           select calcerr-file assign to "CALCERR"
+               organization is line sequential
+               file status is calcerr-file-status.
+
+           select calcchk-file assign to "CALCCHK"
+               organization is relative
+               access mode is dynamic
+               relative key is ck-relative-key
+               file status is calcchk-file-status.
+
+           select acctmstr-file assign to "ACCTMSTR"
+               organization is indexed
+               access mode is dynamic
+               record key is am-account-number
+               file status is acctmstr-file-status.
+
+           select calcout-file assign to "CALCOUT.CSV"
+               organization is line sequential
+               file status is calcout-file-status.
+
        data division.
 
        file section.
 
+       fd  calcin-file
+           label records are standard.
+           copy calcinr.
+
+       fd  calcrpt-file
+           label records are standard.
+       01  calcrpt-line                pic x(80).
+
+       fd  calcerr-file
+           label records are standard.
+       01  calcerr-line                pic x(80).
+
+       fd  calcchk-file
+           label records are standard.
+       01  calcchk-record.
+           05  ck-last-key-processed   pic 9(08).
+           05  ck-records-processed    pic 9(08).
+           05  ck-records-rejected     pic 9(06).
+           05  ck-future-value-total   pic 9(15)v99.
+           05  ck-run-date             pic x(08).
+
+       fd  acctmstr-file
+           label records are standard.
+           copy acctmr.
+
+       fd  calcout-file
+           label records are standard.
+       01  calcout-line                pic x(80).
+
        working-storage section.
 
+       01  calcin-file-status         pic x(02).
+       01  calcrpt-file-status        pic x(02).
+       01  calcerr-file-status        pic x(02).
+       01  calcchk-file-status        pic x(02).
+       01  acctmstr-file-status       pic x(02).
+       01  calcout-file-status        pic x(02).
+
+       01  ck-relative-key            pic 9(04)    value 1.
+
+       01  run-switches.
+           05  calcin-eof-switch       pic x(01)    value "N".
+               88  calcin-eof                        value "Y".
+           05  input-record-switch     pic x(01)    value "Y".
+               88  input-record-valid                 value "Y".
+               88  input-record-invalid               value "N".
+           05  restart-run-switch      pic x(01)    value "N".
+               88  restart-run                        value "Y".
+           05  account-lookup-switch   pic x(01)    value "Y".
+               88  account-found                       value "Y".
+               88  account-not-found                    value "N".
+           05  doubling-overflow-switch pic x(01)   value "N".
+               88  doubling-overflow                   value "Y".
+           05  fv-overflow-switch      pic x(01)    value "N".
+               88  fv-overflow                          value "Y".
+
+       01  checkpoint-fields.
+           05  checkpoint-interval     pic 9(04)    value 25.
+           05  record-sequence-number  pic 9(08)    value zero.
+           05  restart-skip-to-key     pic 9(08)    value zero.
+
+       01  batch-totals.
+           05  bt-records-processed    pic 9(06)    value zero.
+           05  bt-records-rejected     pic 9(06)    value zero.
+           05  bt-future-value-total   pic 9(15)v99 value zero.
+
+       01  edit-reject-reason          pic x(50).
+
+       01  edited-records-processed    pic zzz,zz9.
+       01  edited-records-rejected     pic zzz,zz9.
+       01  edited-future-value-total   pic zzz,zzz,zzz,zzz,zz9.99.
+
+       01  report-control.
+           05  rpt-page-number         pic 9(04)    value zero.
+           05  rpt-line-count          pic 9(04)    value zero.
+           05  rpt-lines-per-page      pic 9(04)    value 50.
+
+       01  rpt-run-date.
+           05  rpt-run-yyyy            pic 9(04).
+           05  rpt-run-mm              pic 9(02).
+           05  rpt-run-dd              pic 9(02).
+
+       01  rpt-run-date-edited.
+           05  rpt-run-date-mm         pic 9(02).
+           05  filler                  pic x(01)    value "/".
+           05  rpt-run-date-dd         pic 9(02).
+           05  filler                  pic x(01)    value "/".
+           05  rpt-run-date-yyyy       pic 9(04).
+
+       01  rpt-heading-1.
+           05  filler                  pic x(30)
+               value "CALC2000 FUTURE VALUE REPORT".
+           05  filler                  pic x(10) value "RUN DATE: ".
+           05  rh1-run-date            pic x(10).
+           05  filler                  pic x(21) value spaces.
+           05  filler                  pic x(05) value "PAGE ".
+           05  rh1-page-number         pic zzz9.
+
+       01  rpt-heading-2.
+           05  filler                  pic x(20)
+               value "Investment Amount".
+           05  filler                  pic x(10) value "Years".
+           05  filler                  pic x(18) value "Interest Rate".
+           05  filler                  pic x(15) value "Future Value".
+           05  filler                  pic x(17) value spaces.
+
+       01  err-heading-1.
+           05  filler                  pic x(40)
+               value "CALC2000 REJECTED RECORD REPORT".
+           05  filler                  pic x(40) value spaces.
+
        01  input-values.
-           05  investment-amount           pic 99999    value 1000.
-           05  number-of-years             pic 99       value 10.
-           05  yearly-interest-rate        pic 99v9     value 5.5.
+           05  investment-amount           pic 9(11).
+           05  number-of-years             pic 99.
+           05  yearly-interest-rate        pic 99v9.
+           05  repeat-count                pic 99.
+           05  doubling-factor             pic 9v9.
+           05  compounding-frequency       pic x(01).
+               88  compounding-annual                 value "A".
+               88  compounding-quarterly               value "Q".
+               88  compounding-monthly                 value "M".
+           05  inflation-rate              pic 99v9.
 
        01  work-fields.
-           05  future-value                pic 9(7)v99.
-           05  year-counter                pic 999.
+           05  future-value                pic 9(11)v99.
+           05  real-future-value           pic 9(11)v99.
+           05  year-counter                pic 9(04).
+           05  repeat-pass-counter         pic 99.
+           05  periods-per-year            pic 99.
+           05  total-periods               pic 9(04).
+           05  period-interest-rate        pic 9(02)v9(04).
+           05  inflation-factor            pic 9(01)v9(08).
+           05  inflation-deflator          pic 9(10)v9(04).
 
-           05 edited-whole-value           pic zz,zzz,zz9.
-           05 edited-decimal-value         pic zzz,zzz.99.
+           05 edited-whole-value           pic zz,zzz,zzz,zz9.
+           05 edited-decimal-value         pic zz,zzz,zzz,zz9.99.
+           05 edited-real-value            pic zz,zzz,zzz,zz9.99.
            05 edited-interest-rate         pic zzz,zzz9.9.
            05 edited-number-of-years       pic zzz,zzz,zz.
 
+           05 csv-whole-value              pic z(10)9.
+           05 csv-decimal-value            pic z(10)9.99.
+           05 csv-interest-rate            pic z9.9.
+           05 csv-number-of-years          pic z9.
+
        procedure division.
 
-      *  In this paragraph we do the heavy lifting of the calculations.
-      *  We display the opening to the program, add some space,
-      *  and perform the future calculation value. Then the investment
-      *  amount doubles and the process happens two more times. The 
-      *  paragraph ends after the 3 value calculations displays the 
-      *  end of the report, then stops running.
+      *  This is the batch driver for the program. It opens the
+      *  CALCIN transaction file, reads it one record at a time, and
+      *  performs 060-calculate-future-value-set once for every
+      *  record on the file. When the file is exhausted it closes up
+      *  and ends the run.
        000-calculate-future-values.
            display "Calculating Future Values".
-           display space.
-           perform 100-calculate-future-value.
-           compute investment-amount =
-              investment-amount * 2
-           perform 100-calculate-future-value
-           compute investment-amount =
-               investment-amount * 2
-            perform 100-calculate-future-value
+           open input calcin-file.
+           if calcin-file-status not = "00"
+               display
+                 "CALC2000 ABEND - CALCIN OPEN FAILED, FILE STATUS "
+                   calcin-file-status
+               stop run
+           end-if
+           perform 005-initialize-checkpoint.
+           if restart-run
+               open extend calcrpt-file
+               if calcrpt-file-status not = "00"
+                   display
+                 "CALC2000 ABEND - CALCRPT OPEN FAILED, FILE STATUS "
+                       calcrpt-file-status
+                   stop run
+               end-if
+               open extend calcerr-file
+               if calcerr-file-status not = "00"
+                   display
+                 "CALC2000 ABEND - CALCERR OPEN FAILED, FILE STATUS "
+                       calcerr-file-status
+                   stop run
+               end-if
+               open extend calcout-file
+               if calcout-file-status not = "00"
+                   display
+                 "CALC2000 ABEND - CALCOUT OPEN FAILED, FILE STATUS "
+                       calcout-file-status
+                   stop run
+               end-if
+           else
+               open output calcrpt-file
+               if calcrpt-file-status not = "00"
+                   display
+                 "CALC2000 ABEND - CALCRPT OPEN FAILED, FILE STATUS "
+                       calcrpt-file-status
+                   stop run
+               end-if
+               open output calcerr-file
+               if calcerr-file-status not = "00"
+                   display
+                 "CALC2000 ABEND - CALCERR OPEN FAILED, FILE STATUS "
+                       calcerr-file-status
+                   stop run
+               end-if
+               open output calcout-file
+               if calcout-file-status not = "00"
+                   display
+                 "CALC2000 ABEND - CALCOUT OPEN FAILED, FILE STATUS "
+                       calcout-file-status
+                   stop run
+               end-if
+               write calcerr-line from err-heading-1
+               if calcerr-file-status not = "00"
+                   display
+                 "CALC2000 ABEND - CALCERR WRITE FAILED, FILE STATUS "
+                       calcerr-file-status
+                   stop run
+               end-if
+               write calcerr-line from spaces
+               if calcerr-file-status not = "00"
+                   display
+                 "CALC2000 ABEND - CALCERR WRITE FAILED, FILE STATUS "
+                       calcerr-file-status
+                   stop run
+               end-if
+           end-if
+           perform 020-initialize-report.
+           perform 006-initialize-account-master.
+           perform 007-skip-to-restart-point
+               until calcin-eof
+                   or record-sequence-number >= restart-skip-to-key.
+           perform 010-read-calcin-record.
+           perform 060-calculate-future-value-set
+               until calcin-eof.
+           perform 800-write-batch-trailer.
+           perform 175-clear-checkpoint.
+           close calcin-file.
+           close calcrpt-file.
+           close calcerr-file.
+           close calcchk-file.
+           close acctmstr-file.
+           close calcout-file.
            display "End of Calculations".
            stop run.
 
+      *  Opens calcchk-file, creating it with a zero checkpoint record
+      *  the first time the batch is ever run. If the checkpoint
+      *  record it finds already shows a key greater than zero, a
+      *  prior run abended partway through, so this run restarts by
+      *  skipping forward to that key instead of starting over.
+       005-initialize-checkpoint.
+           move 1 to ck-relative-key.
+           open i-o calcchk-file.
+           if calcchk-file-status = "35"
+               open output calcchk-file
+               move zero to ck-last-key-processed
+               move zero to ck-records-processed
+               move zero to ck-records-rejected
+               move zero to ck-future-value-total
+               move spaces to ck-run-date
+               write calcchk-record
+               close calcchk-file
+               open i-o calcchk-file
+               if calcchk-file-status not = "00"
+                   display
+                 "CALC2000 ABEND - CALCCHK OPEN FAILED, FILE STATUS "
+                       calcchk-file-status
+                   stop run
+               end-if
+           else
+               if calcchk-file-status not = "00"
+                   display
+                 "CALC2000 ABEND - CALCCHK OPEN FAILED, FILE STATUS "
+                       calcchk-file-status
+                   stop run
+               end-if
+           end-if
+           read calcchk-file
+               key is ck-relative-key
+           end-read
+           if ck-last-key-processed > zero
+               move "Y" to restart-run-switch
+               move ck-last-key-processed to restart-skip-to-key
+               move ck-records-processed to bt-records-processed
+               move ck-records-rejected to bt-records-rejected
+               move ck-future-value-total to bt-future-value-total
+               display "Restarting run after key " ck-last-key-processed
+           end-if.
+
+      *  Opens acctmstr-file, creating an empty indexed file the
+      *  first time the program is ever run against a site that has
+      *  not yet built client master records. Once built, it holds
+      *  each client's own projection inputs for 040-lookup-account-
+      *  master to read by account-number.
+       006-initialize-account-master.
+           open i-o acctmstr-file.
+           if acctmstr-file-status = "35"
+               open output acctmstr-file
+               close acctmstr-file
+               open i-o acctmstr-file
+               if acctmstr-file-status not = "00"
+                   display
+                "CALC2000 ABEND - ACCTMSTR OPEN FAILED, FILE STATUS "
+                       acctmstr-file-status
+                   stop run
+               end-if
+           else
+               if acctmstr-file-status not = "00"
+                   display
+                "CALC2000 ABEND - ACCTMSTR OPEN FAILED, FILE STATUS "
+                       acctmstr-file-status
+                   stop run
+               end-if
+           end-if.
+
+      *  Reads and discards one calcin-file record without editing or
+      *  calculating it, used only to fast-forward past records a
+      *  prior, abended run already finished.
+       007-skip-to-restart-point.
+           read calcin-file
+               at end
+                   move "Y" to calcin-eof-switch
+               not at end
+                   add 1 to record-sequence-number
+           end-read.
+
+      *  Establishes the run date used on the report header and
+      *  prints the first page heading before any detail lines go
+      *  to calcrpt-file.
+       020-initialize-report.
+           accept rpt-run-date from date yyyymmdd.
+           move rpt-run-mm to rpt-run-date-mm.
+           move rpt-run-dd to rpt-run-date-dd.
+           move rpt-run-yyyy to rpt-run-date-yyyy.
+           if not restart-run
+               perform 030-print-report-headers
+           end-if.
+
+      *  Builds and writes the two-line report header (program title,
+      *  run date, page number, and column headings) and resets the
+      *  line counter for the new page.
+       030-print-report-headers.
+           add 1 to rpt-page-number.
+           move rpt-run-date-edited to rh1-run-date.
+           move rpt-page-number to rh1-page-number.
+           write calcrpt-line from rpt-heading-1.
+           write calcrpt-line from spaces.
+           write calcrpt-line from rpt-heading-2.
+           write calcrpt-line from spaces.
+           if calcrpt-file-status not = "00"
+               display
+                 "CALC2000 ABEND - CALCRPT WRITE FAILED, FILE STATUS "
+                   calcrpt-file-status
+               stop run
+           end-if
+           move 4 to rpt-line-count.
+
+      *  Reads the next scenario record from calcin-file and moves
+      *  its values into input-values for processing. At end of file
+      *  calcin-eof-switch is set so the driver loop stops.
+       010-read-calcin-record.
+           read calcin-file
+               at end
+                   move "Y" to calcin-eof-switch
+               not at end
+                   add 1 to record-sequence-number
+                   move ci-investment-amount    to investment-amount
+                   move ci-number-of-years      to number-of-years
+                   move ci-yearly-interest-rate to yearly-interest-rate
+                   move ci-repeat-count         to repeat-count
+                   move ci-doubling-factor      to doubling-factor
+                   move ci-compounding-frequency
+                       to compounding-frequency
+                   move ci-inflation-rate       to inflation-rate
+                   perform 015-default-repeat-fields
+                   perform 040-lookup-account-master
+                   perform 050-edit-input-values
+           end-read.
+
+      *  A CALCIN record that carries an account number has its
+      *  projection inputs looked up from acctmstr-file by key
+      *  instead of taken from CALCIN, so a client's investment-
+      *  amount/number-of-years/yearly-interest-rate only has to be
+      *  keyed once. A blank account number leaves CALCIN's own
+      *  values in place.
+       040-lookup-account-master.
+           move "Y" to account-lookup-switch.
+           if ci-account-number not = spaces
+               move ci-account-number to am-account-number
+               read acctmstr-file
+                   key is am-account-number
+                   invalid key
+                       move "N" to account-lookup-switch
+                   not invalid key
+                       move am-investment-amount
+                           to investment-amount
+                       move am-number-of-years
+                           to number-of-years
+                       move am-yearly-interest-rate
+                           to yearly-interest-rate
+               end-read
+           end-if.
+
+      *  A CALCIN record that leaves repeat-count or doubling-factor
+      *  blank/zero gets the program's original behavior: 3 doubling
+      *  passes at a factor of 2.
+       015-default-repeat-fields.
+           if repeat-count = zero
+               move 3 to repeat-count
+           end-if
+           if doubling-factor = zero
+               move 2.0 to doubling-factor
+           end-if
+           if compounding-frequency = space
+               move "A" to compounding-frequency
+           end-if.
+
+      *  Validates the values just read from calcin-record before
+      *  they are allowed anywhere near the calculation paragraphs.
+      *  investment-amount must be greater than zero, number-of-years
+      *  must fall between 1 and 99, yearly-interest-rate must fall
+      *  within a sane business bound, and compounding-frequency must
+      *  be one of annual/quarterly/monthly. The first condition that
+      *  fails sets input-record-switch to "N" and records the reason
+      *  so 055-write-error-record can report it.
+       050-edit-input-values.
+           move "Y" to input-record-switch.
+           if account-not-found
+               move "N" to input-record-switch
+               move "Account number not found on ACCTMSTR"
+                   to edit-reject-reason
+           else
+           if investment-amount not > zero
+               move "N" to input-record-switch
+               move "Investment amount must be greater than zero"
+                   to edit-reject-reason
+           else
+               if number-of-years < 1 or number-of-years > 99
+                   move "N" to input-record-switch
+                   move "Number of years must be between 1 and 99"
+                       to edit-reject-reason
+               else
+                   if yearly-interest-rate not > zero
+                       or yearly-interest-rate > 25.0
+                       move "N" to input-record-switch
+                       move
+                         "Yearly interest rate must be between 0 and 25"
+                           to edit-reject-reason
+                   else
+                       if not compounding-annual
+                           and not compounding-quarterly
+                           and not compounding-monthly
+                           move "N" to input-record-switch
+                           move
+                             "Compounding frequency must be A, Q, or M"
+                               to edit-reject-reason
+                       else
+                           if inflation-rate > 25.0
+                               move "N" to input-record-switch
+                               move
+                                 "Inflation rate must be 25 or less"
+                                   to edit-reject-reason
+                           end-if
+                       end-if
+                   end-if
+               end-if
+           end-if
+           end-if
+           if input-record-invalid
+               add 1 to bt-records-rejected
+           else
+               add 1 to bt-records-processed
+           end-if.
+
+      *  Writes one rejected-record line to calcerr-file showing the
+      *  raw values that failed edit and why.
+       055-write-error-record.
+           move spaces to calcerr-line.
+           string "Account: " ci-account-number delimited by size
+               "  Investment: " investment-amount delimited by size
+               "  Years: " number-of-years delimited by size
+               "  Rate: " yearly-interest-rate delimited by size
+               into calcerr-line
+           end-string
+           write calcerr-line.
+           move spaces to calcerr-line.
+           string "  Reason: " edit-reject-reason delimited by size
+               into calcerr-line
+           end-string
+           write calcerr-line.
+           write calcerr-line from spaces.
+           if calcerr-file-status not = "00"
+               display
+                 "CALC2000 ABEND - CALCERR WRITE FAILED, FILE STATUS "
+                   calcerr-file-status
+               stop run
+           end-if.
+
+      *  In this paragraph we do the heavy lifting of the calculations
+      *  for one scenario. We perform the future calculation value,
+      *  then the investment amount doubles by doubling-factor and the
+      *  process repeats for repeat-count passes in all. The paragraph
+      *  ends by reading the next scenario record so the driver loop
+      *  can pick it up.
+       060-calculate-future-value-set.
+           if input-record-valid
+               move 1 to repeat-pass-counter
+               move "N" to doubling-overflow-switch
+               perform 065-run-one-doubling-pass
+                   until repeat-pass-counter > repeat-count
+               add future-value to bt-future-value-total
+                   on size error
+                       perform 071-write-total-overflow-warning
+               end-add
+               perform 068-update-account-master
+           else
+               perform 055-write-error-record
+           end-if
+           if function mod (record-sequence-number checkpoint-interval)
+               = zero
+               perform 170-write-checkpoint
+           end-if
+           perform 010-read-calcin-record.
+
+      *  Saves the key of the last record this run has finished
+      *  processing to calcchk-file, so a restart after an abend can
+      *  skip straight back to this point instead of the top of the
+      *  batch.
+       170-write-checkpoint.
+           move record-sequence-number to ck-last-key-processed.
+           move bt-records-processed   to ck-records-processed.
+           move bt-records-rejected    to ck-records-rejected.
+           move bt-future-value-total  to ck-future-value-total.
+           move rpt-run-date            to ck-run-date.
+           rewrite calcchk-record.
+           if calcchk-file-status not = "00"
+               display
+                 "CALC2000 ABEND - CALCCHK WRITE FAILED, FILE STATUS "
+                   calcchk-file-status
+               stop run
+           end-if.
+
+      *  Resets the checkpoint record to zero at the end of a run
+      *  that completed normally, so the next run is not mistaken for
+      *  a restart of this one.
+       175-clear-checkpoint.
+           move zero to ck-last-key-processed.
+           move bt-records-processed to ck-records-processed.
+           move bt-records-rejected  to ck-records-rejected.
+           move bt-future-value-total to ck-future-value-total.
+           move rpt-run-date          to ck-run-date.
+           rewrite calcchk-record.
+           if calcchk-file-status not = "00"
+               display
+                 "CALC2000 ABEND - CALCCHK WRITE FAILED, FILE STATUS "
+                   calcchk-file-status
+               stop run
+           end-if.
+
+      *  Runs a single future-value calculation for the current
+      *  investment-amount, then grows investment-amount by
+      *  doubling-factor for the next pass. If growing the amount any
+      *  further would overflow investment-amount, the multiply is
+      *  skipped (investment-amount keeps its last good value) and
+      *  the remaining passes for this record are abandoned instead
+      *  of letting the value silently wrap around to a corrupted
+      *  figure.
+       065-run-one-doubling-pass.
+           perform 100-calculate-future-value.
+           if repeat-pass-counter < repeat-count
+               compute investment-amount rounded =
+                   investment-amount * doubling-factor
+                   on size error
+                       move "Y" to doubling-overflow-switch
+               end-compute
+               if doubling-overflow
+                   perform 069-write-overflow-warning
+                   move repeat-count to repeat-pass-counter
+               end-if
+           end-if
+           add 1 to repeat-pass-counter.
+
+      *  Notes on calcerr-file that this record's doubling sequence
+      *  stopped short of repeat-count because continuing would have
+      *  overflowed investment-amount.
+       069-write-overflow-warning.
+           move spaces to calcerr-line.
+           string "Account: " ci-account-number delimited by size
+               "  Doubling pass " repeat-pass-counter delimited by size
+               " would overflow investment amount" delimited by size
+               into calcerr-line
+           end-string
+           write calcerr-line.
+           move spaces to calcerr-line.
+           string "  - sequence stopped" delimited by size
+               into calcerr-line
+           end-string
+           write calcerr-line.
+           write calcerr-line from spaces.
+
+      *  Notes on calcerr-file that adding this record's future-value
+      *  to the running batch control total would have overflowed the
+      *  total, so the control total printed on the batch trailer no
+      *  longer includes this record's amount.
+       071-write-total-overflow-warning.
+           move spaces to calcerr-line.
+           string "Account: " ci-account-number delimited by size
+               "  Future value total would overflow batch"
+                   delimited by size
+               into calcerr-line
+           end-string
+           write calcerr-line.
+           move spaces to calcerr-line.
+           string "  control total - amount omitted from total"
+                   delimited by size
+               into calcerr-line
+           end-string
+           write calcerr-line.
+           write calcerr-line from spaces.
+
+      *  Updates last-run-date on the acctmstr-file record this
+      *  scenario was keyed from, so the client master always shows
+      *  when its projection was last run. Records with no account
+      *  number have no master record to update.
+       068-update-account-master.
+           if ci-account-number not = spaces
+               and account-found
+               move rpt-run-date to am-last-run-date
+               rewrite acctmstr-record
+               if acctmstr-file-status not = "00"
+                   display
+                "CALC2000 ABEND - ACCTMSTR WRITE FAILED, FILE STATUS "
+                       acctmstr-file-status
+                   stop run
+               end-if
+           end-if.
+
       *  In this paragraph we start by moving the investment-amount to
       *  the future value and moving 1 into the year-counter. Next,
       *  the program performs the 120 paragraph until the year-counter
-      *  is greater than the number of years we desire. Finally, the 
+      *  is greater than the number of years we desire. Finally, the
       *  paragraph ends by perfoming the 140 paragraph to display
       *  the values.
        100-calculate-future-value.
            move investment-amount to future-value
            move 1 to year-counter
+           move "N" to fv-overflow-switch
+           perform 110-set-compounding-periods
            perform 120-calculate-next-fv
-               until year-counter > number-of-years
+               until year-counter > total-periods
+                   or fv-overflow
+           perform 130-calculate-real-value
            perform 140-display-values.
 
+      *  Turns the yearly-interest-rate and number-of-years into a
+      *  per-period rate and a total number of periods based on
+      *  compounding-frequency, so 120-calculate-next-fv can compound
+      *  annually, quarterly, or monthly instead of only annually.
+       110-set-compounding-periods.
+           if compounding-quarterly
+               move 4 to periods-per-year
+           else
+               if compounding-monthly
+                   move 12 to periods-per-year
+               else
+                   move 1 to periods-per-year
+               end-if
+           end-if
+           compute total-periods =
+               number-of-years * periods-per-year
+           compute period-interest-rate rounded =
+               yearly-interest-rate / periods-per-year.
+
       *  In this paragraph we compute the next-fv in a rounded value,
-      *  and we do the math to multiply the future-value and the 
-      *  yearly interest rate then divide them by one hundred. This 
-      *  paragraph finishes by adding 1 to the year counter.
+      *  and we do the math to multiply the future-value and the
+      *  period interest rate then divide them by one hundred. This
+      *  paragraph finishes by adding 1 to the year counter. If
+      *  compounding one more period would overflow future-value, the
+      *  compounding stops early (future-value keeps its last good
+      *  value) and a note is written to calcerr-file instead of the
+      *  value silently wrapping.
        120-calculate-next-fv.
            compute future-value rounded =
                future-value +
-                   (future-value * yearly-interest-rate / 100).
+                   (future-value * period-interest-rate / 100)
+               on size error
+                   move "Y" to fv-overflow-switch
+           end-compute.
+           if fv-overflow
+               perform 125-write-fv-overflow-warning
+           end-if
            add 1 to year-counter.
 
+      *  Notes on calcerr-file that this record's compounding stopped
+      *  short of total-periods because continuing would have
+      *  overflowed future-value.
+       125-write-fv-overflow-warning.
+           move spaces to calcerr-line.
+           string "Account: " ci-account-number delimited by size
+               "  Compounding stopped at period " year-counter
+                   delimited by size
+               into calcerr-line
+           end-string
+           write calcerr-line.
+           move spaces to calcerr-line.
+           string "  - future value would overflow" delimited by size
+               into calcerr-line
+           end-string
+           write calcerr-line.
+           write calcerr-line from spaces.
+
+      *  Deflates the nominal future-value by inflation-rate over
+      *  number-of-years to show what the money is really worth. A
+      *  zero inflation-rate leaves real-future-value equal to
+      *  future-value.
+       130-calculate-real-value.
+           compute inflation-factor rounded =
+               1 + inflation-rate / 100.
+           compute inflation-deflator rounded =
+               inflation-factor ** number-of-years
+               on size error
+                   move zero to inflation-deflator
+           end-compute.
+           if inflation-deflator = zero
+               move future-value to real-future-value
+           else
+               compute real-future-value rounded =
+                   future-value / inflation-deflator
+           end-if.
+
       *  This paragraph does the heavy lifting of the output. We start
       *  by moving all of out working values to edited working values
-      *  so we can display them neatly. The paragraph then displays all
-      *  of the information needed for the outputs of the three 
-      *  different computations.
+      *  so we can display them neatly. The paragraph then checks for
+      *  page overflow and prints a new heading if needed, then writes
+      *  all of the information needed for the outputs of the
+      *  different computations to calcrpt-file.
        140-display-values.
            move future-value to edited-decimal-value.
+           move real-future-value to edited-real-value.
            move investment-amount to edited-whole-value.
            move yearly-interest-rate to edited-interest-rate.
            move number-of-years  to edited-number-of-years.
-           display "Investment Amount : " edited-whole-value
-           display "Number of Years   : " edited-number-of-years
-           display "Yearly Interest   : " edited-interest-rate
-           display "Future Value      : " edited-decimal-value
-           display "-------------------------------".
-           display space.
\ No newline at end of file
+           if rpt-line-count + 7 > rpt-lines-per-page
+               perform 030-print-report-headers
+           end-if
+           move spaces to calcrpt-line.
+           string "Investment Amount : " delimited by size
+               edited-whole-value    delimited by size
+               into calcrpt-line
+           end-string
+           write calcrpt-line.
+           move spaces to calcrpt-line.
+           string "Number of Years   : " delimited by size
+               edited-number-of-years delimited by size
+               into calcrpt-line
+           end-string
+           write calcrpt-line.
+           move spaces to calcrpt-line.
+           string "Yearly Interest   : " delimited by size
+               edited-interest-rate  delimited by size
+               into calcrpt-line
+           end-string
+           write calcrpt-line.
+           move spaces to calcrpt-line.
+           string "Future Value      : " delimited by size
+               edited-decimal-value  delimited by size
+               into calcrpt-line
+           end-string
+           write calcrpt-line.
+           move spaces to calcrpt-line.
+           string "Real Future Value : " delimited by size
+               edited-real-value     delimited by size
+               into calcrpt-line
+           end-string
+           write calcrpt-line.
+           move "-------------------------------" to calcrpt-line.
+           write calcrpt-line.
+           move spaces to calcrpt-line.
+           write calcrpt-line.
+           if calcrpt-file-status not = "00"
+               display
+                 "CALC2000 ABEND - CALCRPT WRITE FAILED, FILE STATUS "
+                   calcrpt-file-status
+               stop run
+           end-if
+           add 7 to rpt-line-count.
+           perform 145-write-csv-record.
+
+      *  Writes the same values just printed to calcrpt-file as one
+      *  comma-delimited record to calcout-file, so the analyst team
+      *  can load a batch's results straight into a spreadsheet
+      *  instead of retyping the report. Uses its own zero-suppressed
+      *  (no thousands-comma) edited fields rather than the report's
+      *  edited-whole-value/edited-decimal-value/etc, since those
+      *  carry comma insertion that would land inside the CSV line
+      *  and throw off the column count.
+       145-write-csv-record.
+           move investment-amount    to csv-whole-value.
+           move number-of-years      to csv-number-of-years.
+           move yearly-interest-rate to csv-interest-rate.
+           move future-value         to csv-decimal-value.
+           move spaces to calcout-line.
+           string csv-whole-value      delimited by size
+               "," csv-number-of-years delimited by size
+               "," csv-interest-rate   delimited by size
+               "," csv-decimal-value   delimited by size
+               into calcout-line
+           end-string.
+           write calcout-line.
+           if calcout-file-status not = "00"
+               display
+                 "CALC2000 ABEND - CALCOUT WRITE FAILED, FILE STATUS "
+                   calcout-file-status
+               stop run
+           end-if.
+
+      *  Writes the end-of-run control-total trailer to calcrpt-file
+      *  so operations can reconcile records processed, records
+      *  rejected, and the sum of every future-value amount produced
+      *  by the run against the batch header count.
+       800-write-batch-trailer.
+           move bt-records-processed to edited-records-processed.
+           move bt-records-rejected  to edited-records-rejected.
+           move bt-future-value-total to edited-future-value-total.
+           write calcrpt-line from spaces.
+           move "***** BATCH CONTROL TOTALS *****" to calcrpt-line.
+           write calcrpt-line.
+           move spaces to calcrpt-line.
+           string "Records Processed      : " delimited by size
+               edited-records-processed delimited by size
+               into calcrpt-line
+           end-string
+           write calcrpt-line.
+           move spaces to calcrpt-line.
+           string "Records Rejected       : " delimited by size
+               edited-records-rejected  delimited by size
+               into calcrpt-line
+           end-string
+           write calcrpt-line.
+           move spaces to calcrpt-line.
+           string "Total Future Value     : " delimited by size
+               edited-future-value-total delimited by size
+               into calcrpt-line
+           end-string
+           write calcrpt-line.
+           if calcrpt-file-status not = "00"
+               display
+                 "CALC2000 ABEND - CALCRPT WRITE FAILED, FILE STATUS "
+                   calcrpt-file-status
+               stop run
+           end-if.
